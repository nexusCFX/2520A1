@@ -12,28 +12,122 @@ input-output section.
 file-control.
 
 select inputFile assign to dynamic inputFilename
+    organization is line sequential
+    file status is inputFileStatus.
+
+select controlFile assign to dynamic controlFilename
+    organization is line sequential.
+
+select outputFile assign to dynamic outputFilename
     organization is line sequential.
 
-select outputFile assign to "TextAnalysis.txt"
+select csvOutputFile assign to "TextAnalysisStats.csv"
+    organization is line sequential
+    file status is csvFileStatus.
+
+select exceptionFile assign to "TextAnalysisExceptions.txt"
     organization is line sequential.
 
+select checkpointFile assign to dynamic checkpointFilename
+    organization is line sequential
+    file status is checkpointFileStatus.
+
+select mtdTotalsFile assign to "A3MonthToDate.dat"
+    organization is line sequential
+    file status is mtdFileStatus.
+
+select auditLogFile assign to "A3AuditLog.txt"
+    organization is line sequential
+    file status is auditLogFileStatus.
+
 data division.
 
 file section.
 fd inputFile.
 01 sample-input pic x(80).
 
+fd controlFile.
+01 controlFileLine pic x(30).
+
 fd outputFile.
 01 outputLine pic x(80).
 
+fd csvOutputFile.
+01 csvOutputLine pic x(80).
+
+fd exceptionFile.
+01 exceptionLine pic x(120).
+
+fd checkpointFile.
+01 checkpointFileRecord pic x(37).
+
+fd mtdTotalsFile.
+01 mtdFileRecord pic x(34).
+
+fd auditLogFile.
+01 auditLogLine pic x(100).
+
 working-storage section.
 77 endOfFileFlag pic 9.
 77 inputFilename pic x(30).
-
-01 numberOfSentences  pic 9(4) comp.
-01 numberOfWords      pic 9(4) comp.
-01 numberOfNumbers    pic 9(4) comp.
-01 numberOfCharacters pic 9(4) comp.
+77 operatorEntry pic x(30).
+77 controlFilename pic x(30).
+77 controlEndOfFileFlag pic 9.
+77 csvFileStatus pic xx.
+77 inputFileStatus pic xx.
+77 inputLineNumber pic 9(5) comp.
+77 numberOfRejectedLines pic 9(4) comp.
+77 lineHasNonPrintable pic 9 comp.
+77 lineAlreadyFlagged pic 9 comp.
+77 nonPrintableScanIndex pic 9(2) comp.
+
+*> Set whenever the previous physical read stopped mid-line because the
+*> record ran past 80 bytes (status "06"); the next read is the rest of
+*> the same logical line, not a new one
+77 continuationPending pic 9 comp value 0.
+
+*> Checkpoint/restart support for large input files
+77 checkpointFilename pic x(40).
+77 checkpointFileStatus pic xx.
+77 checkpointInterval pic 9(4) comp value 100.
+77 linesSinceCheckpoint pic 9(4) comp.
+77 resumeLineNumber pic 9(5) comp.
+
+*> Set when this run actually resumed from a checkpoint, so the word
+*> frequency section can flag itself as partial instead of silently
+*> disagreeing with the word count in the summary block
+77 resumedFromCheckpointFlag pic 9 comp value 0.
+
+01 checkpointRecord.
+    02 checkpointLineNumber pic 9(5).
+    02 checkpointSentences  pic 9(7).
+    02 checkpointWords      pic 9(7).
+    02 checkpointNumbers    pic 9(7).
+    02 checkpointCharacters pic 9(7).
+    02 checkpointRejected   pic 9(4).
+
+*> Month-to-date control totals, carried across separate runs
+77 mtdFileStatus pic xx.
+01 mtdRecord.
+    02 mtdYearMonth    pic x(6).
+    02 mtdSentences    pic 9(7).
+    02 mtdWords        pic 9(7).
+    02 mtdNumbers      pic 9(7).
+    02 mtdCharacters   pic 9(7).
+
+*> Run-audit log and dated output-file naming
+77 auditLogFileStatus pic xx.
+77 outputFilename pic x(60).
+77 currentDateTime pic x(21).
+77 runDateYyyymmdd pic x(8).
+77 runTimeHhmmss pic x(6).
+77 runMonthYyyymm pic x(6).
+77 runNameForFile pic x(30).
+
+01 numberOfSentences  pic 9(7) comp.
+01 numberOfWords      pic 9(7) comp.
+01 numberOfNumbers    pic 9(7) comp.
+01 numberOfCharacters pic 9(7) comp.
 
 01 currentIndex  pic 9(2) comp.
 01 isWordChunk   pic 9 comp.
@@ -42,10 +136,44 @@ working-storage section.
 01 inputArea.
     02 inputAreaLine pic x occurs 80 times.
 
+*> Distinct-word concordance built while AnalyzeLine scans each line
+01 wordTable.
+    02 wordEntry occurs 500 times.
+        03 wordEntryText  pic x(20).
+        03 wordEntryCount pic 9(5) comp.
+77 wordTableCount pic 9(4) comp.
+
+01 currentWordBuffer pic x(20).
+77 currentWordLength pic 9(2) comp.
+77 wordLookupIndex   pic 9(4) comp.
+77 wordFound         pic 9 comp.
+
+*> Known sentence-ending abbreviations AnalyzeLine checks a word-in-progress
+*> against before counting its trailing period as a sentence end
+01 abbreviationTable.
+    02 abbreviationEntry pic x(8) occurs 17 times.
+77 abbreviationTableCount pic 9(2) comp value 17.
+77 abbreviationCheckIndex pic 9(2) comp.
+77 abbreviationMatchFlag  pic 9 comp.
+01 abbreviationCandidate pic x(12).
+
+77 sortLimit     pic 9(4) comp.
+77 sortOuterIndex pic 9(4) comp.
+77 sortInnerIndex pic 9(4) comp.
+77 sortMaxIndex   pic 9(4) comp.
+77 sortMaxValue   pic 9(5) comp.
+01 sortTempText  pic x(20).
+77 sortTempCount pic 9(5) comp.
+
 01 outputFileTitleLine.
     02 filler pic x(31) value spaces.
     02 filler pic x(19) value "Input text analyzed".
 
+01 inputFileHeaderLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(21) value "Input file analyzed: ".
+    02 inputFileHeaderName pic x(30).
+
 01 outputUnderline.
     02 filler pic x(40)
         value "----------------------------------------".
@@ -55,22 +183,41 @@ working-storage section.
 01 sentenceStatistics.
     02 filler pic x(10) value spaces.
     02 filler pic x(21) value "Number of sentences =".
-    02 numberOfSentencesOutput pic -(2)9.
+    02 numberOfSentencesOutput pic -(6)9.
 
 01 wordStatistics.
     02 filler pic x(10) value spaces.
     02 filler pic x(17) value "Number of words =".
-    02 numberOfWordsOutput pic -(4)9.
+    02 numberOfWordsOutput pic -(6)9.
 
 01 numberStatistics.
     02 filler pic x(10) value spaces.
     02 filler pic x(19) value "Number of numbers =".
-    02 numberOfNumbersOutput pic -(4)9.
+    02 numberOfNumbersOutput pic -(6)9.
 
 01 characterStatistics.
     02 filler pic x(10) value spaces.
     02 filler pic x(22) value "Number of characters =".
-    02 numberOfCharactersOutput pic -(4)9.
+    02 numberOfCharactersOutput pic -(6)9.
+
+01 rejectedLineStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(26) value "Lines truncated/rejected =".
+    02 numberOfRejectedLinesOutput pic -(6)9.
+
+01 exceptionFileTitleLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(28) value "Line exceptions for this run".
+
+01 exceptionEntryLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(6) value "File: ".
+    02 exceptionEntryFileName pic x(30).
+    02 filler pic x(3) value " - ".
+    02 filler pic x(5) value "Line ".
+    02 exceptionLineNumber pic z(4)9.
+    02 filler pic x(3) value " - ".
+    02 exceptionReason pic x(50).
 
 01 averageWordStatistics.
     02 filler pic x(10) value spaces.
@@ -82,18 +229,210 @@ working-storage section.
     02 filler pic x(39) value "Average number of characters per word =".
     02 averageCharactersPerWord pic -(4)9.9(2).
 
+01 csvHeaderLine pic x(80)
+    value "sentences,words,numbers,characters,avg_words_per_sentence,avg_chars_per_word".
+
+01 csvDataLine.
+    02 csvSentences             pic z(6)9.
+    02 filler                   pic x value ",".
+    02 csvWords                 pic z(6)9.
+    02 filler                   pic x value ",".
+    02 csvNumbers               pic z(6)9.
+    02 filler                   pic x value ",".
+    02 csvCharacters            pic z(6)9.
+    02 filler                   pic x value ",".
+    02 csvAvgWordsPerSentence   pic z(3)9.99.
+    02 filler                   pic x value ",".
+    02 csvAvgCharsPerWord       pic z(3)9.99.
+
+01 mtdHeaderLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(22) value "Month to date totals -".
+    02 mtdHeaderYearMonth pic x(6).
+
+01 mtdSentenceStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(21) value "Number of sentences =".
+    02 mtdSentencesOutput pic -(6)9.
+
+01 mtdWordStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(17) value "Number of words =".
+    02 mtdWordsOutput pic -(6)9.
+
+01 mtdNumberStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(19) value "Number of numbers =".
+    02 mtdNumbersOutput pic -(6)9.
+
+01 mtdCharacterStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(22) value "Number of characters =".
+    02 mtdCharactersOutput pic -(6)9.
+
+01 auditLogEntry.
+    02 auditLogDate pic x(8).
+    02 filler pic x value space.
+    02 auditLogTime pic x(6).
+    02 filler pic x value space.
+    02 auditLogInputName pic x(30).
+    02 filler pic x value space.
+    02 auditLogSentences pic -(6)9.
+    02 filler pic x value space.
+    02 auditLogWords pic -(6)9.
+    02 filler pic x value space.
+    02 auditLogNumbers pic -(6)9.
+    02 filler pic x value space.
+    02 auditLogCharacters pic -(6)9.
+
+01 readabilityStatistics.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(22) value "Readability rating is ".
+    02 readabilityRatingOutput pic x(9).
+
+01 wordFrequencyHeaderLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(26) value "Top 25 most frequent words".
+
+01 wordFrequencyResumeNoteLine.
+    02 filler pic x(10) value spaces.
+    02 filler pic x(60)
+        value "(partial - resumed from checkpoint; excludes earlier lines)".
+
+01 wordFrequencyEntryLine.
+    02 filler pic x(10) value spaces.
+    02 wordFreqEntryText pic x(20).
+    02 filler pic x(5) value spaces.
+    02 filler pic x(7) value "count =".
+    02 wordFreqEntryCount pic -(4)9.
+
 procedure division.
-    *> Grab input file from the user
-    display "Enter the name of the file to be analyzed:".
-    accept inputFilename.
+    *> Grab input file (or, for unattended batch runs, a control file of input
+    *> files prefixed with @) from the user
+    display "Enter the name of the file to be analyzed, or @ followed by a control file of filenames for batch mode:".
+    accept operatorEntry.
+
+    perform BuildRunDateAndOutputFilename.
+    perform InitializeAbbreviationTable.
 
-    open input inputFile, output outputFile.
+    open output outputFile.
     *> Put the header in the output file
     write outputLine from outputFileTitleLine after advancing 0 lines.
     write outputLine from outputUnderline after advancing 1 line.
 
-    *> Begin the core program tasks
-    perform ReadInputFile until endOfFileFlag = 1.
+    open output exceptionFile.
+    write exceptionLine from exceptionFileTitleLine after advancing 0 lines.
+
+    perform InitializeCsvFile.
+
+    if operatorEntry(1:1) = "@"
+        move operatorEntry(2:29) to controlFilename
+        perform ProcessControlFile
+    else
+        move operatorEntry to inputFilename
+        perform ProcessOneFile
+    end-if.
+
+    perform EndOfProgram.
+
+    *> Captures today's date/time and builds a dated TextAnalysis output
+    *> filename from it and the file (or control file) the operator entered,
+    *> so a later run doesn't clobber an earlier day's report
+    BuildRunDateAndOutputFilename.
+        move function current-date to currentDateTime
+        move currentDateTime(1:8) to runDateYyyymmdd
+        move currentDateTime(9:6) to runTimeHhmmss
+        move runDateYyyymmdd(1:6) to runMonthYyyymm
+        if operatorEntry(1:1) = "@"
+            move operatorEntry(2:29) to runNameForFile
+        else
+            move operatorEntry to runNameForFile
+        end-if
+        move spaces to outputFilename
+        string "TextAnalysis_" delimited by size
+               function trim(runNameForFile) delimited by size
+               "_" delimited by size
+               runDateYyyymmdd delimited by size
+               ".txt" delimited by size
+            into outputFilename
+        end-string.
+
+    *> Loads the table of abbreviations whose trailing period AnalyzeLine
+    *> should not treat as a sentence end; edit this list to tune which
+    *> abbreviations the report recognizes
+    InitializeAbbreviationTable.
+        move "MR."   to abbreviationEntry(1)
+        move "MRS."  to abbreviationEntry(2)
+        move "MS."   to abbreviationEntry(3)
+        move "DR."   to abbreviationEntry(4)
+        move "PROF." to abbreviationEntry(5)
+        move "REV."  to abbreviationEntry(6)
+        move "JR."   to abbreviationEntry(7)
+        move "SR."   to abbreviationEntry(8)
+        move "ST."   to abbreviationEntry(9)
+        move "VS."   to abbreviationEntry(10)
+        move "ETC."  to abbreviationEntry(11)
+        move "NO."   to abbreviationEntry(12)
+        move "INC."  to abbreviationEntry(13)
+        move "LTD."  to abbreviationEntry(14)
+        move "CO."   to abbreviationEntry(15)
+        move "E.G."  to abbreviationEntry(16)
+        move "I.E."  to abbreviationEntry(17).
+
+    *> Creates TextAnalysisStats.csv with a header row the first time a3 runs;
+    *> later runs leave the existing file (and its history of rows) alone
+    InitializeCsvFile.
+        open input csvOutputFile
+        if csvFileStatus = "00"
+            close csvOutputFile
+        else
+            open output csvOutputFile
+            write csvOutputLine from csvHeaderLine
+            close csvOutputFile
+        end-if.
+
+    *> Appends one comma-delimited row of the current run's six summary
+    *> figures to TextAnalysisStats.csv for spreadsheet trending
+    WriteCsvRow.
+        move numberOfSentences to csvSentences
+        move numberOfWords to csvWords
+        move numberOfNumbers to csvNumbers
+        move numberOfCharacters to csvCharacters
+        move averageWordsPerSentence to csvAvgWordsPerSentence
+        move averageCharactersPerWord to csvAvgCharsPerWord
+        open extend csvOutputFile
+        write csvOutputLine from csvDataLine
+        close csvOutputFile.
+
+    *> Reads a control file of input filenames, one per line, and runs the
+    *> existing analysis logic against each one in turn for unattended batch runs
+    ProcessControlFile.
+        open input controlFile
+        move 0 to controlEndOfFileFlag
+        perform until controlEndOfFileFlag = 1
+            read controlFile into controlFileLine
+                at end
+                    move 1 to controlEndOfFileFlag
+                not at end
+                    move controlFileLine to inputFilename
+                    perform ProcessOneFile
+            end-read
+        end-perform
+        close controlFile.
+
+    *> Writes a header naming the input file, then opens it and runs the
+    *> existing analysis logic, appending its section to the output file
+    ProcessOneFile.
+        move inputFilename to inputFileHeaderName
+        write outputLine from inputFileHeaderLine after advancing 2 lines
+        write outputLine from outputUnderline after advancing 1 line
+        open input inputFile
+        *> Reset here, not just inside ReadInputFile, since the perform
+        *> below tests this flag before its first iteration too - leaving
+        *> it set from the previous file would skip the read entirely
+        move 0 to endOfFileFlag
+        perform ReadInputFile until endOfFileFlag = 1
+        close inputFile.
 
     *> Reads the input file and calls a function to analyze each line
     ReadInputFile.
@@ -101,23 +440,175 @@ procedure division.
         move 0 to numberOfNumbers
         move 0 to numberOfWords
         move 0 to numberOfSentences
+        move 0 to numberOfCharacters
         move 0 to endOfFileFlag
+        move 0 to wordTableCount
+        move spaces to currentWordBuffer
+        move 0 to currentWordLength
+        move 0 to inputLineNumber
+        move 0 to numberOfRejectedLines
+        move 0 to linesSinceCheckpoint
+        move 0 to continuationPending
+        move 0 to resumedFromCheckpointFlag
+
+        perform DetectCheckpoint
+
         *> Read lines until end of file is found
         perform until endOfFileFlag = 1
             read inputFile into inputArea
                 at end
                     move 1 to endOfFileFlag
                     perform OutputFileStatistics
+                    perform ClearCheckpoint
                 not at end
+                    *> A physical record over 80 bytes comes back as several
+                    *> consecutive reads (status "06" on all but the last), not
+                    *> one truncated line - only bump the line number and reset
+                    *> the word/number chunk state when this read starts a new
+                    *> logical line, not a continuation of the one before it
+                    if continuationPending = 0
+                        add 1 to inputLineNumber
+                    end-if
+                    *> Scrub any non-printable byte before it reaches the line
+                    *> sequential writer below, which aborts the whole run on
+                    *> one - this has to run on every read, resumed or not,
+                    *> since a checkpointed run re-reads the whole file from
+                    *> line 1 and the bad byte is still sitting in the file
+                    perform SanitizeInputLine
                     *> Write lines to output file as they are read and analyzed
                     write outputLine from inputArea after advancing 1 line
-                    move 0 to currentIndex
-                    move 0 to isWordChunk
-                    move 0 to isNumberChunk
-                    perform AnalyzeLine until currentIndex = 80
+                    *> Lines at or before the last checkpoint were already
+                    *> counted (and their exceptions already logged) before
+                    *> the previous run stopped, so only flag, analyze, and
+                    *> re-checkpoint the lines past that point
+                    if inputLineNumber > resumeLineNumber
+                        perform CheckLineQuality
+                        if continuationPending = 0
+                            move 0 to isWordChunk
+                            move 0 to isNumberChunk
+                        end-if
+                        move 0 to currentIndex
+                        perform AnalyzeLine until currentIndex = 80
+                        *> Only close a word chunk still open, and only save a
+                        *> checkpoint, when this read really was the end of the
+                        *> logical line - if the line continues on the next
+                        *> read, the word carries over so it isn't split in
+                        *> two, and a checkpoint here would record a line
+                        *> number whose tail hasn't been analyzed yet
+                        if inputFileStatus not = "06"
+                            if isWordChunk = 1
+                                perform RecordWord
+                                move 0 to isWordChunk
+                            end-if
+                            add 1 to linesSinceCheckpoint
+                            if linesSinceCheckpoint >= checkpointInterval
+                                perform SaveCheckpoint
+                                move 0 to linesSinceCheckpoint
+                            end-if
+                        end-if
+                    end-if
+                    if inputFileStatus = "06"
+                        move 1 to continuationPending
+                    else
+                        move 0 to continuationPending
+                    end-if
+            end-read
+        end-perform.
+
+    *> Builds this input file's checkpoint filename and, if a checkpoint from
+    *> an earlier interrupted run exists, restores its running totals and the
+    *> line number to resume counting from instead of starting from the top
+    DetectCheckpoint.
+        move spaces to checkpointFilename
+        string inputFilename delimited by space
+               ".ckpt" delimited by size
+            into checkpointFilename
+        end-string
+        move 0 to resumeLineNumber
+        open input checkpointFile
+        if checkpointFileStatus = "00"
+            read checkpointFile into checkpointRecord
+                at end
+                    move 0 to resumeLineNumber
+                not at end
+                    move checkpointLineNumber to resumeLineNumber
+                    move checkpointSentences to numberOfSentences
+                    move checkpointWords to numberOfWords
+                    move checkpointNumbers to numberOfNumbers
+                    move checkpointCharacters to numberOfCharacters
+                    move checkpointRejected to numberOfRejectedLines
+                    move 1 to resumedFromCheckpointFlag
+                    display "Resuming " inputFilename " from checkpoint at line " resumeLineNumber
             end-read
+            close checkpointFile
+        end-if.
+
+    *> Periodically records the current line number and running totals so a
+    *> later run can resume from here instead of rereading the whole file
+    SaveCheckpoint.
+        move inputLineNumber to checkpointLineNumber
+        move numberOfSentences to checkpointSentences
+        move numberOfWords to checkpointWords
+        move numberOfNumbers to checkpointNumbers
+        move numberOfCharacters to checkpointCharacters
+        move numberOfRejectedLines to checkpointRejected
+        open output checkpointFile
+        write checkpointFileRecord from checkpointRecord
+        close checkpointFile.
+
+    *> Empties the checkpoint file once a file is fully processed so a later
+    *> run against the same input starts fresh instead of resuming past the end
+    ClearCheckpoint.
+        open output checkpointFile
+        close checkpointFile.
+
+    *> Replaces any non-printable byte in the line just read with a space,
+    *> before the line ever reaches the WRITE below - the line sequential
+    *> writer aborts the whole run on an unfiltered control byte. Runs on
+    *> every read regardless of checkpoint/resume status, since a
+    *> checkpointed run re-reads the whole file from line 1 and the bad
+    *> byte is still sitting in the file at that point
+    SanitizeInputLine.
+        move 0 to lineHasNonPrintable
+        move 1 to nonPrintableScanIndex
+        perform until nonPrintableScanIndex > 80
+            if inputAreaLine(nonPrintableScanIndex) < " " or inputAreaLine(nonPrintableScanIndex) > "~"
+                move 1 to lineHasNonPrintable
+                move " " to inputAreaLine(nonPrintableScanIndex)
+            end-if
+            add 1 to nonPrintableScanIndex
         end-perform.
 
+    *> Flags lines that run past 80 bytes (and so are split across more
+    *> than one physical read) or that were sanitized above for stray
+    *> non-printable bytes, so counts don't quietly miss part of the
+    *> source. Only called for lines past the checkpoint/resume point -
+    *> lines at or before it were already flagged (and their exceptions
+    *> already logged) by the run that wrote the checkpoint, so flagging
+    *> them again here on a resumed run would double-count and duplicate
+    *> the exception report
+    CheckLineQuality.
+        move inputFilename to exceptionEntryFileName
+        move 0 to lineAlreadyFlagged
+        *> continuationPending is still the value from before this read, so
+        *> this only fires on the first fragment of an overflowing line, not
+        *> on every fragment after it
+        if inputFileStatus = "06" and continuationPending = 0
+            add 1 to numberOfRejectedLines
+            move 1 to lineAlreadyFlagged
+            move inputLineNumber to exceptionLineNumber
+            move "Line exceeds 80 chars, continues next record" to exceptionReason
+            write exceptionLine from exceptionEntryLine after advancing 1 line
+        end-if
+        *> A line can be both over-length and non-printable at once; only
+        *> count/log it once regardless of how many reasons apply
+        if lineHasNonPrintable = 1 and lineAlreadyFlagged = 0
+            add 1 to numberOfRejectedLines
+            move inputLineNumber to exceptionLineNumber
+            move "Line contains non-printable characters (sanitized)" to exceptionReason
+            write exceptionLine from exceptionEntryLine after advancing 1 line
+        end-if.
+
     *> Looks at a line of input character by character to count the number of words, numbers, letters, and sentences.
     AnalyzeLine.
         add 1 to currentIndex
@@ -131,14 +622,35 @@ procedure division.
 
         *> Program can recognize sentences ending in period, question mark, exclamation mark
         if inputAreaLine(currentIndex) = "." or inputAreaLine(currentIndex) = "?" or inputAreaLine(currentIndex) = "!"
-            add 1 to numberOfSentences
+            if inputAreaLine(currentIndex) = "." and isNumberChunk = 1
+                    and currentIndex < 80 and inputAreaLine(currentIndex + 1) is numeric
+                *> Decimal point inside a number (e.g. "3.14"), not a sentence end -
+                *> only when another digit follows, so a sentence ending in a plain
+                *> number (e.g. "line 5.") still counts as a sentence
+                continue
+            else
+                move 0 to abbreviationMatchFlag
+                if inputAreaLine(currentIndex) = "." and isWordChunk = 1
+                    perform CheckAbbreviation
+                end-if
+                if abbreviationMatchFlag = 0
+                    add 1 to numberOfSentences
+                end-if
+            end-if
         end-if.
 
         *> If currently in a recognized chunk of alphabetic characters
         if isWordChunk = 1
             *> If we hit a space, the word is finished
             if inputAreaLine(currentIndex) = " "
+                perform RecordWord
                 move 0 to isWordChunk
+            else
+                *> Still inside the word, so keep collecting it for the concordance
+                if currentWordLength < 20
+                    add 1 to currentWordLength
+                    move inputAreaLine(currentIndex) to currentWordBuffer(currentWordLength:1)
+                end-if
             end-if
         *> If current in a chunk of numeric characters
         else if isNumberChunk = 1
@@ -151,36 +663,231 @@ procedure division.
             if inputAreaLine(currentIndex) is numeric
                 move 1 to isNumberChunk
                 add 1 to numberOfNumbers
+            *> A leading currency symbol (e.g. "$5.00") starts a number chunk too,
+            *> so the decimal point that follows is protected from the sentence-end
+            *> check the same way a plain digit run is
+            else if inputAreaLine(currentIndex) = "$" and currentIndex < 80
+                    and inputAreaLine(currentIndex + 1) is numeric
+                move 1 to isNumberChunk
+                add 1 to numberOfNumbers
             *> If the character is not a space or a hyphen separator, we have a new word
             else if inputAreaLine(currentIndex) not = " " and inputAreaLine(currentIndex) not = "-"
                 move 1 to isWordChunk
                 add 1 to numberOfWords
+                move spaces to currentWordBuffer
+                move 1 to currentWordLength
+                move inputAreaLine(currentIndex) to currentWordBuffer(1:1)
             end-if
         end-if.
 
+    *> Builds the word-in-progress plus the period just read (e.g. "Mr.") and
+    *> checks it against the abbreviation table so that trailing period isn't
+    *> miscounted as a sentence end
+    CheckAbbreviation.
+        move spaces to abbreviationCandidate
+        string function trim(function upper-case(currentWordBuffer)) delimited by size
+               "." delimited by size
+            into abbreviationCandidate
+        end-string
+        move 0 to abbreviationMatchFlag
+        move 1 to abbreviationCheckIndex
+        perform until abbreviationCheckIndex > abbreviationTableCount or abbreviationMatchFlag = 1
+            if function trim(abbreviationCandidate) = function trim(abbreviationEntry(abbreviationCheckIndex))
+                move 1 to abbreviationMatchFlag
+            end-if
+            add 1 to abbreviationCheckIndex
+        end-perform.
+
+    *> Looks the just-finished word up in the concordance table, bumping its
+    *> count if already seen or adding a new entry if there is room
+    RecordWord.
+        perform StripTrailingPunctuation
+        if currentWordLength > 0
+            move 0 to wordFound
+            move 1 to wordLookupIndex
+            perform until wordLookupIndex > wordTableCount or wordFound = 1
+                if wordEntryText(wordLookupIndex) = currentWordBuffer
+                    add 1 to wordEntryCount(wordLookupIndex)
+                    move 1 to wordFound
+                end-if
+                add 1 to wordLookupIndex
+            end-perform
+            if wordFound = 0 and wordTableCount < 500
+                add 1 to wordTableCount
+                move currentWordBuffer to wordEntryText(wordTableCount)
+                move 1 to wordEntryCount(wordTableCount)
+            end-if
+        end-if
+        move spaces to currentWordBuffer
+        move 0 to currentWordLength.
+
+    *> Trims trailing punctuation (period, comma, quote marks, etc.) off the
+    *> word just collected before it goes into the concordance, so the same
+    *> word appearing mid-sentence and at a sentence end (e.g. "dog" and
+    *> "dog.") is tallied as one entry, not two
+    StripTrailingPunctuation.
+        perform until currentWordLength = 0
+                or currentWordBuffer(currentWordLength:1) is alphabetic
+                or currentWordBuffer(currentWordLength:1) is numeric
+            move space to currentWordBuffer(currentWordLength:1)
+            subtract 1 from currentWordLength
+        end-perform.
+
     *> Outputs the various statistics that the program collected while reading the file
     OutputFileStatistics.
         move numberOfSentences to numberOfSentencesOutput.
         move numberOfWords to numberOfWordsOutput.
         move numberOfCharacters to numberOfCharactersOutput.
         move numberOfNumbers to numberOfNumbersOutput.
+        move numberOfRejectedLines to numberOfRejectedLinesOutput.
 
-        compute averageWordsPerSentence rounded = numberOfWords/numberOfSentences.
-        compute averageCharactersPerWord rounded = numberOfCharacters/numberOfWords.
+        if numberOfSentences = 0
+            move 0 to averageWordsPerSentence
+        else
+            compute averageWordsPerSentence rounded = numberOfWords / numberOfSentences
+        end-if.
+        if numberOfWords = 0
+            move 0 to averageCharactersPerWord
+        else
+            compute averageCharactersPerWord rounded = numberOfCharacters / numberOfWords
+        end-if.
+        perform ClassifyReadability.
 
         write outputLine from outputUnderline after advancing 1 line.
         write outputLine from sentenceStatistics after advancing 1 line.
         write outputLine from wordStatistics after advancing 1 line.
         write outputLine from numberStatistics after advancing 1 line.
         write outputLine from characterStatistics after advancing 1 line.
+        write outputLine from rejectedLineStatistics after advancing 1 line.
         write outputLine from averageWordStatistics after advancing 1 line.
         write outputLine from averageSymbolStatistics after advancing 1 line.
+        write outputLine from readabilityStatistics after advancing 1 line.
+        write outputLine from outputUnderline after advancing 1 line.
+        perform PrintWordFrequency.
+        perform WriteCsvRow.
+        perform UpdateMonthToDateTotals.
+        perform WriteAuditLogEntry.
+
+    *> Bands the two existing per-sentence / per-word averages into a simple
+    *> easy/medium/difficult rating so the report says something about
+    *> document complexity without making the reader do the mental math
+    ClassifyReadability.
+        if averageWordsPerSentence < 14 and averageCharactersPerWord < 4.7
+            move "Easy" to readabilityRatingOutput
+        else if averageWordsPerSentence < 20 and averageCharactersPerWord < 5.2
+            move "Medium" to readabilityRatingOutput
+        else
+            move "Difficult" to readabilityRatingOutput
+        end-if.
+
+    *> Adds this run's four summary counters into the running month-to-date
+    *> totals file (starting a fresh month's totals if the file is missing
+    *> or belongs to an earlier month) and prints the updated totals block
+    UpdateMonthToDateTotals.
+        open input mtdTotalsFile
+        if mtdFileStatus = "00"
+            read mtdTotalsFile into mtdRecord
+                at end
+                    move 0 to mtdSentences mtdNumbers mtdWords mtdCharacters
+                    move runMonthYyyymm to mtdYearMonth
+            end-read
+            close mtdTotalsFile
+            if mtdYearMonth not = runMonthYyyymm
+                move runMonthYyyymm to mtdYearMonth
+                move 0 to mtdSentences mtdWords mtdNumbers mtdCharacters
+            end-if
+        else
+            move runMonthYyyymm to mtdYearMonth
+            move 0 to mtdSentences mtdWords mtdNumbers mtdCharacters
+        end-if
+
+        add numberOfSentences to mtdSentences
+        add numberOfWords to mtdWords
+        add numberOfNumbers to mtdNumbers
+        add numberOfCharacters to mtdCharacters
+
+        open output mtdTotalsFile
+        write mtdFileRecord from mtdRecord
+        close mtdTotalsFile
+
+        move mtdYearMonth to mtdHeaderYearMonth
+        move mtdSentences to mtdSentencesOutput
+        move mtdWords to mtdWordsOutput
+        move mtdNumbers to mtdNumbersOutput
+        move mtdCharacters to mtdCharactersOutput
+        write outputLine from mtdHeaderLine after advancing 1 line.
+        write outputLine from outputUnderline after advancing 1 line.
+        write outputLine from mtdSentenceStatistics after advancing 1 line.
+        write outputLine from mtdWordStatistics after advancing 1 line.
+        write outputLine from mtdNumberStatistics after advancing 1 line.
+        write outputLine from mtdCharacterStatistics after advancing 1 line.
+        write outputLine from outputUnderline after advancing 1 line.
+
+    *> Appends one line per analyzed file to the run-audit log: timestamp,
+    *> the input filename as entered, and the four summary counts, so the
+    *> history of what was analyzed and when survives after the job ends
+    WriteAuditLogEntry.
+        move runDateYyyymmdd to auditLogDate
+        move runTimeHhmmss to auditLogTime
+        move inputFilename to auditLogInputName
+        move numberOfSentences to auditLogSentences
+        move numberOfWords to auditLogWords
+        move numberOfNumbers to auditLogNumbers
+        move numberOfCharacters to auditLogCharacters
+        open extend auditLogFile
+        if auditLogFileStatus = "35"
+            open output auditLogFile
+        end-if
+        write auditLogLine from auditLogEntry
+        close auditLogFile.
+
+    *> Selection-sorts the concordance table by occurrence count (descending)
+    *> and prints the top 25 entries
+    PrintWordFrequency.
+        write outputLine from wordFrequencyHeaderLine after advancing 1 line.
+        *> The word table isn't checkpointed with the four running totals
+        *> (only the counts are), so a run resumed mid-file only has words
+        *> from the lines analyzed since the resume point - say so here
+        *> rather than let the list quietly disagree with the word count
+        if resumedFromCheckpointFlag = 1
+            write outputLine from wordFrequencyResumeNoteLine after advancing 1 line
+        end-if
+        write outputLine from outputUnderline after advancing 1 line.
+        if wordTableCount < 25
+            move wordTableCount to sortLimit
+        else
+            move 25 to sortLimit
+        end-if
+        move 0 to sortOuterIndex
+        perform until sortOuterIndex = sortLimit
+            add 1 to sortOuterIndex
+            move sortOuterIndex to sortMaxIndex
+            move wordEntryCount(sortOuterIndex) to sortMaxValue
+            move sortOuterIndex to sortInnerIndex
+            perform until sortInnerIndex > wordTableCount
+                if wordEntryCount(sortInnerIndex) > sortMaxValue
+                    move sortInnerIndex to sortMaxIndex
+                    move wordEntryCount(sortInnerIndex) to sortMaxValue
+                end-if
+                add 1 to sortInnerIndex
+            end-perform
+            if sortMaxIndex not = sortOuterIndex
+                move wordEntryText(sortOuterIndex) to sortTempText
+                move wordEntryCount(sortOuterIndex) to sortTempCount
+                move wordEntryText(sortMaxIndex) to wordEntryText(sortOuterIndex)
+                move wordEntryCount(sortMaxIndex) to wordEntryCount(sortOuterIndex)
+                move sortTempText to wordEntryText(sortMaxIndex)
+                move sortTempCount to wordEntryCount(sortMaxIndex)
+            end-if
+            move wordEntryText(sortOuterIndex) to wordFreqEntryText
+            move wordEntryCount(sortOuterIndex) to wordFreqEntryCount
+            write outputLine from wordFrequencyEntryLine after advancing 1 line
+        end-perform
         write outputLine from outputUnderline after advancing 1 line.
-        perform EndOfProgram.
 
     EndOfProgram.
-        close inputFile.
         close outputFile.
+        close exceptionFile.
         stop run.
 
 
